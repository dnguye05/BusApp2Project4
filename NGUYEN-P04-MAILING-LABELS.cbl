@@ -3,6 +3,31 @@
       *AUTHOR  : David Nguyen                                          *
       *DATE    : 03/09/2022                                            *
       *ABSTRACT: Use of UNSTRING and STRING                            *
+      *-----------------------------------------------------------------
+      *MODIFICATION HISTORY                                            *
+      *  08/08/2026  DN  Presort CUST-LIST by ZIP/carrier route ahead  *
+      *                  of printing so label runs qualify for USPS    *
+      *                  bulk-rate presort discounts.                  *
+      *  08/08/2026  DN  Added exception report for malformed/         *
+      *                  undeliverable CUST-LIST records.              *
+      *  08/08/2026  DN  Household de-dup: merge same-address records  *
+      *                  onto one label ("JOHN & JANE SMITH").         *
+      *  08/08/2026  DN  Added state/zip control-break summary report  *
+      *                  for postage reconciliation.                   *
+      *  08/08/2026  DN  Added LABELMODE=3 run option for 3-up Avery   *
+      *                  5160 sheet stock (3 columns x 10 rows/page).  *
+      *  08/08/2026  DN  Added checkpoint/restart support (RESTART=Y)  *
+      *                  so an interrupted label run can resume        *
+      *                  without reprinting already-mailed labels.     *
+      *  08/08/2026  DN  Added FORMAT=FIXED run option to read a       *
+      *                  fixed-width mainframe extract in place of the *
+      *                  delimited CUST-LIST feed.                     *
+      *  08/08/2026  DN  Added persistent run log (p04-run-log.txt)    *
+      *                  appended each run for audit trail purposes.   *
+      *  08/08/2026  DN  Added ZIP+4/CASS reference lookup to flag     *
+      *                  city/state mismatches on the exception rpt.  *
+      *  08/08/2026  DN  Added LNAMELO/LNAMEHI/ZIP run options for     *
+      *                  selective reprint of a name range or ZIP.    *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NGUYEN-P04-MAILING-LABELS.
@@ -14,14 +39,63 @@
                              ORGANIZATION IS LINE SEQUENTIAL.
            SELECT LABEL-FILE ASSIGN TO 'p04-labels.txt'
                              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK  ASSIGN TO 'p04-sortwk.tmp'.
+           SELECT EXCEPTION-FILE ASSIGN TO 'p04-exceptions.rpt'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO 'p04-state-summary.rpt'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'p04-checkpoint.dat'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO 'p04-run-log.txt'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-LOG-STATUS.
+           SELECT ZIP-REF-FILE ASSIGN TO 'p04-zip-ref.dat'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-ZR-FILE-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD  CUST-LIST.
        01  CUST-REC                    PIC X(91).
+       01  CUST-REC-FIXED REDEFINES CUST-REC.
+           03  FX-LNAME                PIC X(15).
+           03  FX-FNAME                PIC X(15).
+           03  FX-ADDRESS              PIC X(25).
+           03  FX-CITY                 PIC X(20).
+           03  FX-STATE                PIC X(02).
+           03  FX-ZIP                  PIC 9(09).
+           03  FILLER                  PIC X(05).
        FD  LABEL-FILE
-           LABEL RECORD ARE OMITTED.                  
+           LABEL RECORD ARE OMITTED.
        01  LABEL-REC                   PIC X(80).
+       FD  EXCEPTION-FILE
+           LABEL RECORD ARE OMITTED.
+       01  EXCEPTION-REC               PIC X(132).
+       FD  SUMMARY-FILE
+           LABEL RECORD ARE OMITTED.
+       01  SUMMARY-REC                 PIC X(60).
+       FD  CHECKPOINT-FILE
+           LABEL RECORD ARE OMITTED.
+       01  CHECKPOINT-REC               PIC 9(09).
+       FD  RUN-LOG-FILE
+           LABEL RECORD ARE OMITTED.
+       01  RUN-LOG-REC                  PIC X(132).
+       FD  ZIP-REF-FILE
+           LABEL RECORD ARE OMITTED.
+       01  ZIP-REF-REC.
+           03  ZRF-ZIP5                 PIC 9(05).
+           03  ZRF-CITY                 PIC X(20).
+           03  ZRF-STATE                PIC X(02).
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03  SR-ZIP                  PIC 9(9).
+           03  SR-ZIP-SPLIT REDEFINES SR-ZIP.
+               05  SR-ZIP-SPLIT-5      PIC 9(5).
+               05  SR-ZIP-SPLIT-4      PIC 9(4).
+           03  SR-ADDR-KEY             PIC X(47).
+           03  SR-SEQ-NUM              PIC 9(9).
+           03  SR-CUST-REC             PIC X(91).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  INPUT-DATA.
@@ -35,48 +109,592 @@
                05  I-ZIP-SPLIT-5       PIC 9(5).
                05  I-ZIP-SPLIT-4       PIC 9(4).
        01  OUTPUT-DATA.
-           03  O-NAME-LINE             PIC X(31).
-           03  O-ADDRESS-LINE          PIC X(25).
-           03  O-LOCATION-LINE         PIC X(36).
+           03  O-NAME-LINE             PIC X(31)   VALUE SPACES.
+           03  O-ADDRESS-LINE          PIC X(25)   VALUE SPACES.
+           03  O-LOCATION-LINE         PIC X(36)   VALUE SPACES.
        01  MISC.
            03  WS-CTR                  PIC 9(6)    VALUE ZERO.
+           03  WS-EXCEPT-CTR           PIC 9(6)    VALUE ZERO.
+           03  WS-RECORDS-READ         PIC 9(6)    VALUE ZERO.
            03  WS-FLAGS.
                05  WS-EOF-FLAG         PIC X       VALUE 'N'.
                    88  EOF                         VALUE 'Y'.
-           03  WS-UPPERCASE PIC X(26) VALUE 
+               05  WS-VALID-SW         PIC X       VALUE 'Y'.
+                   88  REC-VALID                   VALUE 'Y'.
+                   88  REC-INVALID                 VALUE 'N'.
+           03  WS-UPPERCASE PIC X(26) VALUE
                'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-           03  WS-LOWERCASE PIC X(26) VALUE 
+           03  WS-LOWERCASE PIC X(26) VALUE
                'abcdefghijklmnopqrstuvwxyz'.
+       01  EXCEPTION-DATA.
+           03  EX-REASON               PIC X(30)   VALUE SPACES.
+       01  HOLD-DATA.
+           03  HOLD-PENDING-SW         PIC X       VALUE 'N'.
+               88  LABEL-PENDING                   VALUE 'Y'.
+           03  HOLD-MERGED-SW          PIC X       VALUE 'N'.
+               88  HOLD-MERGED                     VALUE 'Y'.
+           03  HOLD-FNAME              PIC X(15)   VALUE SPACES.
+           03  HOLD-LNAME              PIC X(15)   VALUE SPACES.
+           03  HOLD-NAME-LINE          PIC X(65)   VALUE SPACES.
+           03  HOLD-ADDRESS-LINE       PIC X(25)   VALUE SPACES.
+           03  HOLD-LOCATION-LINE      PIC X(36)   VALUE SPACES.
+           03  HOLD-ADDRESS            PIC X(25)   VALUE SPACES.
+           03  HOLD-CITY               PIC X(20)   VALUE SPACES.
+           03  HOLD-STATE              PIC X(2)    VALUE SPACES.
+           03  HOLD-ZIP                PIC 9(9)    VALUE ZERO.
+           03  HOLD-ZIP-SPLIT REDEFINES HOLD-ZIP.
+               05  HOLD-ZIP-SPLIT-5    PIC 9(5).
+               05  HOLD-ZIP-SPLIT-4    PIC 9(4).
+       01  SUMMARY-TABLE.
+           03  SUM-ENTRY OCCURS 500 TIMES INDEXED BY SUM-IDX.
+               05  SUM-STATE           PIC X(2).
+               05  SUM-ZIP5            PIC 9(5).
+               05  SUM-COUNT           PIC 9(6).
+       01  SUMMARY-MISC.
+           03  WS-SUM-ENTRIES          PIC 9(4)    VALUE ZERO.
+           03  WS-PREV-STATE           PIC X(2)    VALUE SPACES.
+           03  WS-STATE-SUBTOTAL       PIC 9(6)    VALUE ZERO.
+           03  WS-GRAND-TOTAL          PIC 9(6)    VALUE ZERO.
+           03  WS-SUM-OVERFLOW-CTR     PIC 9(6)    VALUE ZERO.
+           03  WS-SORT-I               PIC 9(4)    VALUE ZERO.
+           03  WS-SORT-J               PIC 9(4)    VALUE ZERO.
+           03  WS-SORT-SWAPPED-SW      PIC X       VALUE 'N'.
+               88  SORT-SWAPPED                    VALUE 'Y'.
+       01  SUM-SORT-TEMP.
+           03  SORT-TEMP-STATE         PIC X(2)    VALUE SPACES.
+           03  SORT-TEMP-ZIP5          PIC 9(5)    VALUE ZERO.
+           03  SORT-TEMP-COUNT         PIC 9(6)    VALUE ZERO.
+       01  ZIP-REF-TABLE.
+           03  ZR-ENTRY OCCURS 200 TIMES INDEXED BY ZR-IDX.
+               05  ZR-TBL-ZIP5         PIC 9(5).
+               05  ZR-TBL-CITY         PIC X(20).
+               05  ZR-TBL-STATE        PIC X(2).
+       01  ZIP-REF-MISC.
+           03  WS-ZR-FILE-STATUS       PIC X(2)    VALUE SPACES.
+           03  WS-ZR-COUNT             PIC 9(4)    VALUE ZERO.
+           03  WS-ZR-FOUND-SW          PIC X       VALUE 'N'.
+               88  ZR-FOUND                        VALUE 'Y'.
+       01  RUN-PARMS.
+           03  WS-RUN-PARM-LINE        PIC X(160)  VALUE SPACES.
+           03  WS-PARM-TOKEN OCCURS 10 TIMES       PIC X(24)
+                                                    VALUE SPACES.
+           03  WS-PARM-IDX             PIC 9(2)    VALUE ZERO.
+           03  WS-PARM-KEY             PIC X(16)   VALUE SPACES.
+           03  WS-PARM-VAL             PIC X(24)   VALUE SPACES.
+           03  WS-LABEL-MODE           PIC X       VALUE '1'.
+               88  THREE-UP-MODE                   VALUE '3'.
+           03  WS-RESTART-SW           PIC X       VALUE 'N'.
+               88  RESTART-REQUESTED               VALUE 'Y'.
+           03  WS-INPUT-FORMAT         PIC X(5)    VALUE 'DELIM'.
+               88  FIXED-FORMAT-INPUT               VALUE 'FIXED'.
+           03  WS-SEL-LNAME-LO         PIC X(15)   VALUE SPACES.
+           03  WS-SEL-LNAME-HI         PIC X(15)   VALUE SPACES.
+           03  WS-SEL-ZIP              PIC 9(5)    VALUE ZERO.
+           03  WS-SELECTED-SW          PIC X       VALUE 'Y'.
+               88  IN-SELECTION                    VALUE 'Y'.
+       01  RESTART-DATA.
+           03  WS-CKPT-STATUS          PIC X(2)    VALUE SPACES.
+           03  WS-RESTART-SKIP         PIC 9(9)    VALUE ZERO.
+           03  WS-SORT-REC-CTR         PIC 9(9)    VALUE ZERO.
+           03  WS-CKPT-INTERVAL        PIC 9(9)    VALUE 25.
+           03  WS-CKPT-LAST            PIC 9(9)    VALUE ZERO.
+           03  WS-CKPT-SAFE-CTR        PIC 9(9)    VALUE ZERO.
+           03  WS-JUST-FLUSHED-SW      PIC X       VALUE 'N'.
+               88  JUST-FLUSHED                    VALUE 'Y'.
+           03  WS-RELEASE-SEQ          PIC 9(9)    VALUE ZERO.
+       01  RUN-LOG-DATA.
+           03  WS-RUN-DATE             PIC X(8)    VALUE SPACES.
+           03  WS-RUN-TIME             PIC X(8)    VALUE SPACES.
+           03  WS-LOG-LINE             PIC X(132)  VALUE SPACES.
+           03  WS-LOG-STATUS           PIC X(2)    VALUE SPACES.
+       01  LABEL3-LINE.
+           03  L3-COL1                 PIC X(25)   VALUE SPACES.
+           03  L3-GAP1                 PIC X(02)   VALUE SPACES.
+           03  L3-COL2                 PIC X(25)   VALUE SPACES.
+           03  L3-GAP2                 PIC X(02)   VALUE SPACES.
+           03  L3-COL3                 PIC X(25)   VALUE SPACES.
+       01  LABEL3-BUFFER.
+           03  L3B-ENTRY OCCURS 3 TIMES.
+               05  L3B-NAME            PIC X(25)   VALUE SPACES.
+               05  L3B-ADDRESS         PIC X(25)   VALUE SPACES.
+               05  L3B-LOCATION        PIC X(25)   VALUE SPACES.
+       01  LABEL3-MISC.
+           03  WS-L3-COUNT             PIC 9       VALUE ZERO.
+           03  WS-L3-ROW-CTR           PIC 9(4)    VALUE ZERO.
+           03  WS-FORM-FEED            PIC X       VALUE X'0C'.
+           03  WS-L3-LOCATION          PIC X(25)   VALUE SPACES.
+           03  WS-L3-NAME              PIC X(25)   VALUE SPACES.
+           03  WS-L3-NM-FIRST          PIC X(15)   VALUE SPACES.
+           03  WS-L3-PTR               PIC 9(2)    VALUE 1.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
-           OPEN INPUT  CUST-LIST.
+           PERFORM 040-PARSE-RUN-PARMS.
+           PERFORM 060-INIT-CHECKPOINT.
+           PERFORM 070-LOAD-ZIP-REF.
            OPEN OUTPUT LABEL-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+      *    SR-SEQ-NUM (THE ORIGINAL CUST-LIST READ ORDER, ASSIGNED IN
+      *    155-BUILD-SORT-KEY) IS THE FINAL KEY SO NO TWO RECORDS CAN
+      *    EVER TIE ON THE FULL KEY, REGARDLESS OF WHETHER THIS SORT
+      *    IS STABLE FOR DUPLICATE ZIP+ADDRESS KEYS.  THE CHECKPOINT/
+      *    RESTART LOGIC (610-CHECKPOINT-IF-DUE) COUNTS POSITION IN
+      *    THIS SORTED OUTPUT STREAM, SO A RESTART MUST SEE THE EXACT
+      *    SAME ORDERING ON RERUN AS IT DID ON THE INTERRUPTED RUN.
+           SORT SORT-WORK
+               ASCENDING KEY SR-ZIP-SPLIT-5 SR-ZIP-SPLIT-4 SR-ADDR-KEY
+                             SR-SEQ-NUM
+               INPUT PROCEDURE 150-SORT-INPUT
+               OUTPUT PROCEDURE 170-SORT-OUTPUT.
+           IF THREE-UP-MODE AND WS-L3-COUNT > 0
+               PERFORM 430-FLUSH-3UP-ROW
+           END-IF.
+           PERFORM 800-WRITE-SUMMARY-REPORT.
+           PERFORM 630-CLEAR-CHECKPOINT.
+           PERFORM 700-WRITE-RUN-LOG.
+           DISPLAY SPACES.
+           DISPLAY 'LABELS PRINTED: ', WS-CTR.
+           DISPLAY 'EXCEPTIONS    : ', WS-EXCEPT-CTR.
+           IF WS-RESTART-SKIP > 0
+               DISPLAY 'RESUMED AFTER : ', WS-RESTART-SKIP, ' RECORDS'
+           END-IF.
+           CLOSE LABEL-FILE
+                 EXCEPTION-FILE.
+           STOP RUN.
+      *-----------------------------------------------------------------
+      *    040-PARSE-RUN-PARMS READS OPERATOR OPTIONS OF THE FORM
+      *    KEYWORD=VALUE (E.G. LABELMODE=3) OFF THE COMMAND LINE.
+      *-----------------------------------------------------------------
+       040-PARSE-RUN-PARMS.
+           ACCEPT WS-RUN-PARM-LINE FROM COMMAND-LINE.
+           UNSTRING WS-RUN-PARM-LINE DELIMITED BY SPACE
+                   INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2)
+                        WS-PARM-TOKEN(3) WS-PARM-TOKEN(4)
+                        WS-PARM-TOKEN(5) WS-PARM-TOKEN(6)
+                        WS-PARM-TOKEN(7) WS-PARM-TOKEN(8)
+                        WS-PARM-TOKEN(9) WS-PARM-TOKEN(10)
+           END-UNSTRING.
+           PERFORM 045-APPLY-PARM-TOKEN
+               VARYING WS-PARM-IDX FROM 1 BY 1 UNTIL WS-PARM-IDX > 10.
+      *-----------------------------------------------------------------
+       045-APPLY-PARM-TOKEN.
+           IF WS-PARM-TOKEN(WS-PARM-IDX) NOT = SPACES
+               MOVE SPACES TO WS-PARM-KEY WS-PARM-VAL
+               UNSTRING WS-PARM-TOKEN(WS-PARM-IDX) DELIMITED BY '='
+                       INTO WS-PARM-KEY, WS-PARM-VAL
+               END-UNSTRING
+               EVALUATE WS-PARM-KEY
+                   WHEN 'LABELMODE'
+                       MOVE WS-PARM-VAL(1:1) TO WS-LABEL-MODE
+                   WHEN 'RESTART'
+                       MOVE WS-PARM-VAL(1:1) TO WS-RESTART-SW
+                   WHEN 'FORMAT'
+                       MOVE WS-PARM-VAL(1:5) TO WS-INPUT-FORMAT
+                   WHEN 'LNAMELO'
+                       MOVE WS-PARM-VAL(1:15) TO WS-SEL-LNAME-LO
+                   WHEN 'LNAMEHI'
+                       MOVE WS-PARM-VAL(1:15) TO WS-SEL-LNAME-HI
+                   WHEN 'ZIP'
+                       MOVE WS-PARM-VAL(1:5) TO WS-SEL-ZIP
+               END-EVALUATE
+           END-IF.
+      *-----------------------------------------------------------------
+      *    060-INIT-CHECKPOINT, WHEN RESTART=Y IS GIVEN, PICKS UP THE
+      *    RECORD COUNT LEFT BY THE PRIOR RUN'S LAST CHECKPOINT SO THE
+      *    SORT-OUTPUT PASS CAN SKIP OVER WORK ALREADY PRINTED.
+      *-----------------------------------------------------------------
+       060-INIT-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-SKIP.
+           IF RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE ZERO TO WS-RESTART-SKIP
+                       NOT AT END
+                           MOVE CHECKPOINT-REC TO WS-RESTART-SKIP
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+           MOVE WS-RESTART-SKIP TO WS-CKPT-LAST.
+      *-----------------------------------------------------------------
+      *    070-LOAD-ZIP-REF READS THE CASS-STYLE ZIP/CITY/STATE
+      *    REFERENCE EXTRACT INTO A TABLE ONE TIME AT STARTUP SO EACH
+      *    INPUT RECORD'S CITY/STATE CAN BE CHECKED AGAINST IT DURING
+      *    VALIDATION.  A MISSING REFERENCE FILE SIMPLY LEAVES THE
+      *    TABLE EMPTY, WHICH DISABLES THE CASS CHECK RATHER THAN
+      *    FAILING THE RUN.
+      *-----------------------------------------------------------------
+       070-LOAD-ZIP-REF.
+           MOVE ZERO TO WS-ZR-COUNT.
+           INITIALIZE ZIP-REF-TABLE.
+           OPEN INPUT ZIP-REF-FILE.
+           IF WS-ZR-FILE-STATUS = '00'
+               PERFORM UNTIL EOF
+                   READ ZIP-REF-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM 075-LOAD-ZIP-REF-REC
+               END-PERFORM
+               CLOSE ZIP-REF-FILE
+               MOVE 'N' TO WS-EOF-FLAG
+           END-IF.
+      *-----------------------------------------------------------------
+       075-LOAD-ZIP-REF-REC.
+           IF WS-ZR-COUNT < 200
+               ADD 1 TO WS-ZR-COUNT
+               SET ZR-IDX TO WS-ZR-COUNT
+               MOVE ZRF-ZIP5   TO ZR-TBL-ZIP5(ZR-IDX)
+               MOVE ZRF-CITY   TO ZR-TBL-CITY(ZR-IDX)
+               MOVE ZRF-STATE  TO ZR-TBL-STATE(ZR-IDX)
+               INSPECT ZR-TBL-CITY(ZR-IDX)
+                   CONVERTING WS-LOWERCASE TO WS-UPPERCASE
+               INSPECT ZR-TBL-STATE(ZR-IDX)
+                   CONVERTING WS-LOWERCASE TO WS-UPPERCASE
+           END-IF.
+      *-----------------------------------------------------------------
+      *    150-SORT-INPUT FEEDS THE SORT WITH EVERY CUST-LIST RECORD,
+      *    KEYED ON THE ZIP/ZIP+4 SO LABELS COME OFF IN MAIL-SORTABLE
+      *    (PRESORT) SEQUENCE.
+      *-----------------------------------------------------------------
+       150-SORT-INPUT.
+           OPEN INPUT CUST-LIST.
            PERFORM UNTIL EOF
                READ CUST-LIST
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       ADD 1 TO WS-CTR
-                       PERFORM 200-UNSTRING-RECORD
-                       PERFORM 300-STRING-RECORD
-                       PERFORM 400-PRINT-RECORD
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 155-BUILD-SORT-KEY
            END-PERFORM.
-           DISPLAY SPACES.
-           DISPLAY 'LABELS PRINTED: ', WS-CTR.
-           CLOSE CUST-LIST
-                 LABEL-FILE.
-           STOP RUN.
+           CLOSE CUST-LIST.
+           MOVE 'N' TO WS-EOF-FLAG.
       *-----------------------------------------------------------------
-       200-UNSTRING-RECORD.
+       155-BUILD-SORT-KEY.
            INSPECT CUST-REC
                CONVERTING WS-LOWERCASE TO WS-UPPERCASE.
-           UNSTRING CUST-REC DELIMITED BY ',' OR '*'
-                   INTO I-LNAME, I-FNAME, I-ADDRESS, 
-                       I-CITY, I-STATE, I-ZIP
-           END-UNSTRING.
+           INITIALIZE INPUT-DATA.
+           IF FIXED-FORMAT-INPUT
+               PERFORM 157-MOVE-FIXED-FIELDS
+           ELSE
+               UNSTRING CUST-REC DELIMITED BY ',' OR '*'
+                       INTO I-LNAME, I-FNAME, I-ADDRESS,
+                           I-CITY, I-STATE, I-ZIP
+               END-UNSTRING
+           END-IF.
+           PERFORM 161-CHECK-SELECTION.
+           IF IN-SELECTION
+               PERFORM 156-VALIDATE-RECORD
+               IF REC-VALID
+                   MOVE CUST-REC TO SR-CUST-REC
+                   MOVE I-ZIP    TO SR-ZIP
+                   STRING
+                       I-ADDRESS   DELIMITED BY SIZE
+                       I-CITY      DELIMITED BY SIZE
+                       I-STATE     DELIMITED BY SIZE
+                       INTO SR-ADDR-KEY
+                   END-STRING
+                   ADD 1 TO WS-RELEASE-SEQ
+                   MOVE WS-RELEASE-SEQ TO SR-SEQ-NUM
+                   RELEASE SORT-REC
+               ELSE
+                   PERFORM 158-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      *    161-CHECK-SELECTION, WHEN THE OPERATOR HAS GIVEN LNAMELO/
+      *    LNAMEHI AND/OR ZIP RUN PARAMETERS FOR A SELECTIVE REPRINT,
+      *    DROPS ANY RECORD FALLING OUTSIDE THE REQUESTED LAST-NAME
+      *    RANGE OR NOT MATCHING THE REQUESTED ZIP.  A RECORD DROPPED
+      *    HERE IS NOT AN EXCEPTION; IT IS SIMPLY OUTSIDE THE SCOPE OF
+      *    THIS REPRINT RUN AND IS NOT COUNTED OR REPORTED.  THIS RUNS
+      *    AHEAD OF 156-VALIDATE-RECORD SO AN OUT-OF-SCOPE RECORD NEVER
+      *    REACHES VALIDATION OR THE EXCEPTION REPORT EITHER -- A
+      *    SCOPED RERUN'S EXCEPTION COUNT SHOULD REFLECT ONLY THE
+      *    RECORDS ACTUALLY BEING REPRINTED, NOT THE WHOLE CUST-LIST.
+      *-----------------------------------------------------------------
+       161-CHECK-SELECTION.
+           MOVE 'Y' TO WS-SELECTED-SW.
+           IF WS-SEL-LNAME-LO NOT = SPACES
+                   AND I-LNAME < WS-SEL-LNAME-LO
+               MOVE 'N' TO WS-SELECTED-SW
+           END-IF.
+           IF WS-SEL-LNAME-HI NOT = SPACES
+                   AND I-LNAME > WS-SEL-LNAME-HI
+               MOVE 'N' TO WS-SELECTED-SW
+           END-IF.
+           IF WS-SEL-ZIP NOT = ZERO
+                   AND I-ZIP-SPLIT-5 NOT = WS-SEL-ZIP
+               MOVE 'N' TO WS-SELECTED-SW
+           END-IF.
+      *-----------------------------------------------------------------
+      *    157-MOVE-FIXED-FIELDS MAPS A FIXED-WIDTH MAINFRAME EXTRACT
+      *    RECORD (FORMAT=FIXED RUN OPTION) STRAIGHT INTO INPUT-DATA BY
+      *    COLUMN POSITION, BYPASSING THE DELIMITED UNSTRING ABOVE.
+      *-----------------------------------------------------------------
+       157-MOVE-FIXED-FIELDS.
+           MOVE FX-LNAME           TO I-LNAME.
+           MOVE FX-FNAME           TO I-FNAME.
+           MOVE FX-ADDRESS         TO I-ADDRESS.
+           MOVE FX-CITY            TO I-CITY.
+           MOVE FX-STATE           TO I-STATE.
+           MOVE FX-ZIP             TO I-ZIP.
+      *-----------------------------------------------------------------
+      *    156-VALIDATE-RECORD REJECTS ANY RECORD THAT UNSTRING COULD
+      *    NOT BREAK OUT CLEANLY SO A BAD ADDRESS NEVER REACHES PRINT.
+      *    A ZERO-FILLED ZIP+4 IS TOLERATED ONLY FOR FIXED-FORMAT-INPUT
+      *    (FORMAT=FIXED) -- A LEGACY MAINFRAME EXTRACT COMMONLY CARRIES
+      *    ONLY A 5-DIGIT ZIP, UNLIKE THE DELIMITED CUST-LIST FEED,
+      *    WHICH IS EXPECTED TO ALWAYS SUPPLY A FULL ZIP+4.  A ZIP+4
+      *    FIELD THAT ISN'T EVEN NUMERIC IS STILL REJECTED IN EITHER
+      *    FORMAT, SINCE THAT INDICATES A MISALIGNED OR CORRUPT RECORD
+      *    RATHER THAN A LEGITIMATE 5-DIGIT-ONLY EXTRACT.
+      *-----------------------------------------------------------------
+       156-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO EX-REASON.
+           EVALUATE TRUE
+               WHEN I-LNAME = SPACES OR I-FNAME = SPACES
+                       OR I-ADDRESS = SPACES OR I-CITY = SPACES
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'MISSING NAME/ADDRESS/CITY' TO EX-REASON
+               WHEN I-STATE = SPACES
+                       OR I-STATE(1:1) < 'A' OR I-STATE(1:1) > 'Z'
+                       OR I-STATE(2:1) < 'A' OR I-STATE(2:1) > 'Z'
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'INVALID STATE CODE' TO EX-REASON
+               WHEN I-ZIP-SPLIT-5 NOT NUMERIC OR I-ZIP-SPLIT-5 = ZERO
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'MISSING/INVALID ZIP' TO EX-REASON
+               WHEN I-ZIP-SPLIT-4 NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'MISSING/INVALID ZIP+4' TO EX-REASON
+               WHEN NOT FIXED-FORMAT-INPUT AND I-ZIP-SPLIT-4 = ZERO
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'MISSING/INVALID ZIP+4' TO EX-REASON
+           END-EVALUATE.
+           IF REC-VALID
+               PERFORM 159-CASS-LOOKUP
+           END-IF.
+      *-----------------------------------------------------------------
+      *    159-CASS-LOOKUP CHECKS THE INPUT CITY/STATE AGAINST THE
+      *    ZIP+4/CASS REFERENCE TABLE LOADED BY 070-LOAD-ZIP-REF.  A
+      *    ZIP NOT PRESENT IN THE REFERENCE IS LEFT ALONE (THE
+      *    REFERENCE EXTRACT NEED NOT BE EXHAUSTIVE); A ZIP THAT IS
+      *    PRESENT BUT DISAGREES ON CITY OR STATE IS REJECTED.
+      *-----------------------------------------------------------------
+       159-CASS-LOOKUP.
+           MOVE 'N' TO WS-ZR-FOUND-SW.
+           SET ZR-IDX TO 1.
+           SEARCH ZR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN ZR-TBL-ZIP5(ZR-IDX) = I-ZIP-SPLIT-5
+                   MOVE 'Y' TO WS-ZR-FOUND-SW
+           END-SEARCH.
+           IF ZR-FOUND
+               IF ZR-TBL-CITY(ZR-IDX) NOT = I-CITY
+                       OR ZR-TBL-STATE(ZR-IDX) NOT = I-STATE
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'CASS CITY/STATE MISMATCH' TO EX-REASON
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       158-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-CTR.
+           MOVE SPACES TO EXCEPTION-REC.
+           STRING
+               EX-REASON      DELIMITED BY SIZE
+               ' : '          DELIMITED BY SIZE
+               CUST-REC       DELIMITED BY SIZE
+               INTO EXCEPTION-REC
+           END-STRING.
+           WRITE EXCEPTION-REC.
+      *-----------------------------------------------------------------
+      *    170-SORT-OUTPUT RETURNS EACH RECORD IN PRESORT SEQUENCE AND
+      *    DRIVES THE ORIGINAL UNSTRING/STRING/PRINT PIPELINE.
+      *-----------------------------------------------------------------
+       170-SORT-OUTPUT.
+           PERFORM UNTIL EOF
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-SORT-REC-CTR
+                       IF WS-SORT-REC-CTR > WS-RESTART-SKIP
+                           MOVE SR-CUST-REC TO CUST-REC
+                           PERFORM 200-UNSTRING-RECORD
+                           PERFORM 300-STRING-RECORD
+                           PERFORM 165-MERGE-OR-FLUSH
+                       END-IF
+                       PERFORM 610-CHECKPOINT-IF-DUE
+           END-PERFORM.
+           IF LABEL-PENDING
+               PERFORM 400-PRINT-RECORD
+           END-IF.
+      *-----------------------------------------------------------------
+      *    610-CHECKPOINT-IF-DUE SAVES A SAFE SORT-OUTPUT RECORD COUNT TO
+      *    THE CHECKPOINT FILE AT LEAST EVERY WS-CKPT-INTERVAL RECORDS SO
+      *    A RUN THAT ABENDS CAN BE RESTARTED WITH RESTART=Y WITHOUT
+      *    REPRINTING LABELS ALREADY MAILED.  165-MERGE-OR-FLUSH ALWAYS
+      *    HOLDS THE RECORD IT JUST READ BACK FOR POSSIBLE MERGING, SO
+      *    LABEL-PENDING IS TRUE AGAIN BY THE TIME CONTROL REACHES HERE
+      *    EVEN ON AN ITERATION THAT DID PRINT -- TESTING LABEL-PENDING
+      *    DIRECTLY WOULD ALMOST NEVER FIND A SAFE MOMENT TO CHECKPOINT.
+      *    INSTEAD JUST-FLUSHED (SET BY 165-MERGE-OR-FLUSH ONLY ON THE
+      *    ITERATION WHERE IT ACTUALLY CALLED 400-PRINT-RECORD) MARKS
+      *    THAT THE RECORD NOW SITTING IN THE HOLD IS THE ONLY ONE NOT
+      *    YET COMMITTED TO LABEL-FILE, SO WS-SORT-REC-CTR - 1 (EVERY
+      *    RECORD UP TO BUT NOT INCLUDING THE ONE JUST RELOADED INTO THE
+      *    HOLD) IS THE SAFE CHECKPOINT VALUE.  WS-L3-COUNT = 0 STILL
+      *    GUARDS AGAINST A PARTIALLY BUFFERED 3-UP ROW (420-BUFFER-3UP)
+      *    THAT HASN'T ACTUALLY BEEN WRITTEN TO LABEL-FILE YET EITHER.
+      *-----------------------------------------------------------------
+       610-CHECKPOINT-IF-DUE.
+           IF JUST-FLUSHED
+                   AND WS-L3-COUNT = 0
+                   AND WS-SORT-REC-CTR - 1 - WS-CKPT-LAST
+                           NOT LESS THAN WS-CKPT-INTERVAL
+               COMPUTE WS-CKPT-SAFE-CTR = WS-SORT-REC-CTR - 1
+               PERFORM 620-WRITE-CHECKPOINT
+               MOVE WS-CKPT-SAFE-CTR TO WS-CKPT-LAST
+           END-IF.
+      *-----------------------------------------------------------------
+       620-WRITE-CHECKPOINT.
+           MOVE WS-CKPT-SAFE-CTR TO CHECKPOINT-REC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+      *-----------------------------------------------------------------
+      *    630-CLEAR-CHECKPOINT RESETS THE CHECKPOINT FILE TO ZERO ONCE
+      *    A RUN HAS COMPLETED NORMALLY SO THE NEXT RUN DOES NOT TREAT
+      *    LEFTOVER CHECKPOINT DATA AS A RESTART POINT.
+      *-----------------------------------------------------------------
+       630-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-REC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+      *-----------------------------------------------------------------
+      *    700-WRITE-RUN-LOG APPENDS ONE AUDIT LINE PER RUN TO THE
+      *    PERSISTENT RUN LOG SO THE OPERATIONS LOG DOES NOT DEPEND ON
+      *    WHO WAS WATCHING THE CONSOLE WHEN THE JOB RAN.
+      *-----------------------------------------------------------------
+       700-WRITE-RUN-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE SPACES TO WS-LOG-LINE.
+           STRING
+               WS-RUN-DATE             DELIMITED BY SIZE
+               ' '                     DELIMITED BY SIZE
+               WS-RUN-TIME(1:6)        DELIMITED BY SIZE
+               ' INPUT=P04-CUST-LIST.CSV RECORDS-READ='
+                                       DELIMITED BY SIZE
+               WS-RECORDS-READ         DELIMITED BY SIZE
+               ' LABELS='              DELIMITED BY SIZE
+               WS-CTR                  DELIMITED BY SIZE
+               ' EXCEPTIONS='          DELIMITED BY SIZE
+               WS-EXCEPT-CTR           DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING.
+           MOVE WS-LOG-LINE TO RUN-LOG-REC.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-LOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.
+      *-----------------------------------------------------------------
+      *    165-MERGE-OR-FLUSH HOLDS ONE LABEL BACK SO A RECORD THAT
+      *    SHARES THE SAME ADDRESS/CITY/STATE/ZIP AS THE ONE STILL HELD
+      *    (GUARANTEED ADJACENT BY THE ZIP+ADDRESS PRESORT KEY IN
+      *    100-MAIN) CAN BE MERGED ONTO IT INSTEAD OF PRINTING TWO
+      *    LABELS FOR ONE HOUSEHOLD.  A HOLD IS MERGED AT MOST ONCE
+      *    (HOLD-MERGED) -- A THIRD OR LATER RECORD AT THE SAME ADDRESS
+      *    FLUSHES THE ALREADY-MERGED PAIR AND STARTS A NEW HOLD RATHER
+      *    THAN BEING FOLDED INTO HOLD-NAME-LINE, SINCE 168-MERGE-NAME
+      *    REBUILDS THE NAME LINE FROM SCRATCH EACH TIME AND HAS NO
+      *    RUNNING LIST OF EVERYONE ALREADY MERGED IN.
+      *-----------------------------------------------------------------
+       165-MERGE-OR-FLUSH.
+           MOVE 'N' TO WS-JUST-FLUSHED-SW.
+           IF NOT LABEL-PENDING
+               PERFORM 167-LOAD-HOLD
+           ELSE
+               IF I-ADDRESS = HOLD-ADDRESS AND I-CITY = HOLD-CITY
+                       AND I-STATE = HOLD-STATE AND I-ZIP = HOLD-ZIP
+                       AND NOT HOLD-MERGED
+                   PERFORM 168-MERGE-NAME
+               ELSE
+                   PERFORM 400-PRINT-RECORD
+                   MOVE 'Y' TO WS-JUST-FLUSHED-SW
+                   PERFORM 167-LOAD-HOLD
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       167-LOAD-HOLD.
+           MOVE O-NAME-LINE        TO HOLD-NAME-LINE.
+           MOVE O-ADDRESS-LINE     TO HOLD-ADDRESS-LINE.
+           MOVE O-LOCATION-LINE    TO HOLD-LOCATION-LINE.
+           MOVE I-FNAME            TO HOLD-FNAME.
+           MOVE I-LNAME            TO HOLD-LNAME.
+           MOVE I-ADDRESS          TO HOLD-ADDRESS.
+           MOVE I-CITY             TO HOLD-CITY.
+           MOVE I-STATE            TO HOLD-STATE.
+           MOVE I-ZIP              TO HOLD-ZIP.
+           MOVE 'Y'                TO HOLD-PENDING-SW.
+           MOVE 'N'                TO HOLD-MERGED-SW.
+      *-----------------------------------------------------------------
+      *    168-MERGE-NAME STRINGS BOTH NAMES ONTO ONE O-NAME-LINE, E.G.
+      *    "JOHN & JANE SMITH" WHEN THE LAST NAME ALSO MATCHES.  HOLD-
+      *    NAME-LINE IS SIZED TO THE WORST CASE OF TWO FULL 15-BYTE
+      *    NAMES WITH DIFFERING SURNAMES (65 BYTES) SO THIS CANNOT
+      *    OVERFLOW.  165-MERGE-OR-FLUSH ONLY EVER CALLS THIS ONCE PER
+      *    HOLD (HOLD-MERGED GUARDS A THIRD RECORD), SO HOLD-FNAME/
+      *    HOLD-LNAME ARE STILL THE ORIGINAL FIRST RECORD'S NAME HERE.
+      *-----------------------------------------------------------------
+       168-MERGE-NAME.
+           MOVE SPACES TO HOLD-NAME-LINE.
+           IF I-LNAME = HOLD-LNAME
+               STRING
+                   HOLD-FNAME  DELIMITED BY SPACE
+                   ' & '       DELIMITED BY SIZE
+                   I-FNAME     DELIMITED BY SPACE
+                   ' '         DELIMITED BY SIZE
+                   I-LNAME     DELIMITED BY SPACE
+                   INTO HOLD-NAME-LINE
+               END-STRING
+           ELSE
+               STRING
+                   HOLD-FNAME  DELIMITED BY SPACE
+                   ' '         DELIMITED BY SIZE
+                   HOLD-LNAME  DELIMITED BY SPACE
+                   ' & '       DELIMITED BY SIZE
+                   I-FNAME     DELIMITED BY SPACE
+                   ' '         DELIMITED BY SIZE
+                   I-LNAME     DELIMITED BY SPACE
+                   INTO HOLD-NAME-LINE
+               END-STRING
+           END-IF.
+           MOVE 'Y' TO HOLD-MERGED-SW.
+      *-----------------------------------------------------------------
+       200-UNSTRING-RECORD.
+           INITIALIZE INPUT-DATA.
+           IF FIXED-FORMAT-INPUT
+               PERFORM 157-MOVE-FIXED-FIELDS
+           ELSE
+               UNSTRING CUST-REC DELIMITED BY ',' OR '*'
+                       INTO I-LNAME, I-FNAME, I-ADDRESS,
+                           I-CITY, I-STATE, I-ZIP
+               END-UNSTRING
+           END-IF.
       *-----------------------------------------------------------------
        300-STRING-RECORD.
+           MOVE SPACES TO O-NAME-LINE.
+           MOVE SPACES TO O-ADDRESS-LINE.
+           MOVE SPACES TO O-LOCATION-LINE.
            STRING
                I-FNAME DELIMITED BY SPACE
                ' ' DELIMITED BY SIZE
@@ -99,13 +717,285 @@
            END-STRING.
       *-----------------------------------------------------------------
        400-PRINT-RECORD.
-           WRITE LABEL-REC FROM O-NAME-LINE.
-           WRITE LABEL-REC FROM O-ADDRESS-LINE.
-           WRITE LABEL-REC FROM O-LOCATION-LINE.
-           WRITE LABEL-REC FROM SPACES.
+           ADD 1 TO WS-CTR.
+           PERFORM 450-ACCUM-SUMMARY.
+           IF THREE-UP-MODE
+               PERFORM 420-BUFFER-3UP
+           ELSE
+               WRITE LABEL-REC FROM HOLD-NAME-LINE
+               WRITE LABEL-REC FROM HOLD-ADDRESS-LINE
+               WRITE LABEL-REC FROM HOLD-LOCATION-LINE
+               WRITE LABEL-REC FROM SPACES
+               WRITE LABEL-REC FROM SPACES
+           END-IF.
+           MOVE SPACES TO HOLD-NAME-LINE.
+           MOVE SPACES TO HOLD-ADDRESS-LINE.
+           MOVE SPACES TO HOLD-LOCATION-LINE.
+           MOVE 'N' TO HOLD-PENDING-SW.
+      *-----------------------------------------------------------------
+      *    420-BUFFER-3UP HOLDS UP TO THREE LABELS SIDE BY SIDE FOR THE
+      *    AVERY 5160-STYLE 3-COLUMN SHEET LAYOUT (LABELMODE=3 RUN
+      *    PARAMETER), FLUSHING THE ROW ONCE THE THIRD LABEL ARRIVES.
+      *    EACH COLUMN IS ONLY 25 CHARACTERS WIDE (THREE COLUMNS PLUS
+      *    GAPS MUST STILL FIT ON THE 80-BYTE LABEL-REC LINE), NARROWER
+      *    THAN THE SINGLE-UP HOLD-NAME-LINE/HOLD-LOCATION-LINE, SO THE
+      *    NAME AND CITY/STATE/ZIP ARE DELIBERATELY RE-FIT TO THE
+      *    COLUMN RATHER THAN LEFT TO AN IMPLICIT MOVE TRUNCATION --
+      *    421-FORMAT-3UP-LOCATION SHORTENS THE CITY, NEVER THE ZIP,
+      *    SINCE THE FULL ZIP+4 IS WHAT THE SHEET IS ACTUALLY MAILED ON,
+      *    AND 422-FORMAT-3UP-NAME SHORTENS THE FIRST NAME TO AN
+      *    INITIAL, NEVER THE SURNAME, SINCE THE SURNAME IS WHAT MATTERS
+      *    MOST FOR DELIVERY.  THIS APPLIES WHETHER HOLD-NAME-LINE IS A
+      *    SINGLE CUSTOMER'S NAME OR A MERGED HOUSEHOLD NAME (168-MERGE-
+      *    NAME), SINCE BOTH CAN EXCEED 25 BYTES.
+      *-----------------------------------------------------------------
+       420-BUFFER-3UP.
+           ADD 1 TO WS-L3-COUNT.
+           PERFORM 422-FORMAT-3UP-NAME.
+           MOVE WS-L3-NAME            TO L3B-NAME(WS-L3-COUNT).
+           MOVE HOLD-ADDRESS-LINE     TO L3B-ADDRESS(WS-L3-COUNT).
+           PERFORM 421-FORMAT-3UP-LOCATION.
+           MOVE WS-L3-LOCATION        TO L3B-LOCATION(WS-L3-COUNT).
+           IF WS-L3-COUNT = 3
+               PERFORM 430-FLUSH-3UP-ROW
+           END-IF.
+      *-----------------------------------------------------------------
+      *    421-FORMAT-3UP-LOCATION REBUILDS CITY/STATE/ZIP FOR A 3-UP
+      *    COLUMN, ABBREVIATING THE CITY NAME AS NEEDED TO HOLD THE
+      *    FULL ZIP+4 WITHIN 25 CHARACTERS (9 CHARS OF CITY + ", ST  " +
+      *    "ZIP5-ZIP4" = 25 AT WORST CASE).
+      *-----------------------------------------------------------------
+       421-FORMAT-3UP-LOCATION.
+           MOVE SPACES TO WS-L3-LOCATION.
+           STRING
+               HOLD-CITY(1:9)      DELIMITED BY SPACE
+               ', '                DELIMITED BY SIZE
+               HOLD-STATE          DELIMITED BY SPACE
+               '  '                DELIMITED BY SIZE
+               HOLD-ZIP-SPLIT-5    DELIMITED BY SIZE
+               '-'                 DELIMITED BY SIZE
+               HOLD-ZIP-SPLIT-4    DELIMITED BY SIZE
+               INTO WS-L3-LOCATION
+           END-STRING.
+      *-----------------------------------------------------------------
+      *    422-FORMAT-3UP-NAME FITS HOLD-NAME-LINE (UP TO 65 BYTES FOR A
+      *    MERGED HOUSEHOLD, 31 FOR A SINGLE CUSTOMER) INTO THE 25-BYTE
+      *    3-UP COLUMN.  IF IT ALREADY FITS, IT IS USED AS-IS; POSITION
+      *    26 BEING SPACE MEANS NOTHING RAN PAST THE COLUMN WIDTH.
+      *    OTHERWISE THE FIRST NAME (OR, FOR A MERGED PAIR, "FIRST1 &
+      *    FIRST2") IS CUT BACK TO ITS LEADING INITIAL AND THE REST OF
+      *    THE LINE -- WHICH CARRIES THE SURNAME(S)  -- IS KEPT WHOLE.
+      *-----------------------------------------------------------------
+       422-FORMAT-3UP-NAME.
+           IF HOLD-NAME-LINE(26:1) = SPACE
+               MOVE HOLD-NAME-LINE(1:25) TO WS-L3-NAME
+           ELSE
+               MOVE SPACES TO WS-L3-NAME WS-L3-NM-FIRST
+               MOVE 1 TO WS-L3-PTR
+               UNSTRING HOLD-NAME-LINE DELIMITED BY SPACE
+                       INTO WS-L3-NM-FIRST
+                       WITH POINTER WS-L3-PTR
+               END-UNSTRING
+               STRING
+                   WS-L3-NM-FIRST(1:1)         DELIMITED BY SIZE
+                   '. '                        DELIMITED BY SIZE
+                   HOLD-NAME-LINE(WS-L3-PTR:)  DELIMITED BY SIZE
+                   INTO WS-L3-NAME
+               END-STRING
+           END-IF.
+      *-----------------------------------------------------------------
+      *    430-FLUSH-3UP-ROW WRITES WHATEVER LABELS ARE CURRENTLY
+      *    BUFFERED (ONE, TWO, OR THREE) AS A SINGLE 3-COLUMN ROW, THEN
+      *    CLEARS THE BUFFER.  A FORM FEED IS ISSUED EVERY TEN ROWS SO
+      *    EACH SHEET HOLDS EXACTLY 30 LABELS (3 COLUMNS X 10 ROWS).
+      *-----------------------------------------------------------------
+       430-FLUSH-3UP-ROW.
+           MOVE SPACES TO LABEL3-LINE.
+           MOVE L3B-NAME(1)     TO L3-COL1.
+           MOVE L3B-NAME(2)     TO L3-COL2.
+           MOVE L3B-NAME(3)     TO L3-COL3.
+           WRITE LABEL-REC FROM LABEL3-LINE.
+           MOVE SPACES TO LABEL3-LINE.
+           MOVE L3B-ADDRESS(1)  TO L3-COL1.
+           MOVE L3B-ADDRESS(2)  TO L3-COL2.
+           MOVE L3B-ADDRESS(3)  TO L3-COL3.
+           WRITE LABEL-REC FROM LABEL3-LINE.
+           MOVE SPACES TO LABEL3-LINE.
+           MOVE L3B-LOCATION(1) TO L3-COL1.
+           MOVE L3B-LOCATION(2) TO L3-COL2.
+           MOVE L3B-LOCATION(3) TO L3-COL3.
+           WRITE LABEL-REC FROM LABEL3-LINE.
            WRITE LABEL-REC FROM SPACES.
-           MOVE SPACES TO O-NAME-LINE.
-           MOVE SPACES TO O-ADDRESS-LINE.
-           MOVE SPACES TO O-LOCATION-LINE.
-      *----------------------------------------------------------------- 
+           PERFORM 435-CLEAR-3UP-BUFFER.
+           ADD 1 TO WS-L3-ROW-CTR.
+           IF WS-L3-ROW-CTR >= 10
+               WRITE LABEL-REC FROM WS-FORM-FEED
+               MOVE ZERO TO WS-L3-ROW-CTR
+           END-IF.
+      *-----------------------------------------------------------------
+      *    435-CLEAR-3UP-BUFFER RESETS THE 3-UP LABEL BUFFER AFTER EACH
+      *    ROW IS FLUSHED TO THE LABEL FILE.
+      *-----------------------------------------------------------------
+       435-CLEAR-3UP-BUFFER.
+           MOVE SPACES TO LABEL3-BUFFER.
+           MOVE ZERO TO WS-L3-COUNT.
+      *-----------------------------------------------------------------
+      *    450-ACCUM-SUMMARY TALLIES EACH LABEL ACTUALLY PRINTED BY
+      *    STATE/ZIP5 FOR THE POSTAGE RECONCILIATION REPORT.  THE TABLE
+      *    IS BOUNDED AT SUM-ENTRY'S OCCURS LIMIT THE SAME WAY
+      *    075-LOAD-ZIP-REF-REC BOUNDS THE ZIP REFERENCE TABLE; A NEW
+      *    STATE/ZIP COMBINATION THAT WOULD OVERFLOW THE TABLE IS
+      *    COUNTED INTO WS-SUM-OVERFLOW-CTR INSTEAD OF BEING ADDED, SO
+      *    THE SHORTFALL IS REPORTED RATHER THAN SILENTLY CORRUPTING
+      *    WORKING-STORAGE PAST THE END OF THE TABLE.
+      *-----------------------------------------------------------------
+       450-ACCUM-SUMMARY.
+           SET SUM-IDX TO 1.
+           SEARCH SUM-ENTRY
+               AT END
+                   IF WS-SUM-ENTRIES < 500
+                       ADD 1 TO WS-SUM-ENTRIES
+                       SET SUM-IDX TO WS-SUM-ENTRIES
+                       MOVE HOLD-STATE        TO SUM-STATE(SUM-IDX)
+                       MOVE HOLD-ZIP-SPLIT-5  TO SUM-ZIP5(SUM-IDX)
+                       MOVE 1                 TO SUM-COUNT(SUM-IDX)
+                   ELSE
+                       ADD 1 TO WS-SUM-OVERFLOW-CTR
+                   END-IF
+               WHEN SUM-STATE(SUM-IDX) = HOLD-STATE
+                       AND SUM-ZIP5(SUM-IDX) = HOLD-ZIP-SPLIT-5
+                   ADD 1 TO SUM-COUNT(SUM-IDX)
+           END-SEARCH.
+      *-----------------------------------------------------------------
+      *    780-SORT-SUMMARY-TABLE PUTS SUM-ENTRY INTO ASCENDING
+      *    STATE/ZIP5 SEQUENCE BEFORE THE REPORT IS WRITTEN.  ENTRIES
+      *    ARE APPENDED BY 450-ACCUM-SUMMARY IN PRINT (ZIP-PRESORT)
+      *    ORDER, NOT STATE ORDER -- ZIP RANGES ARE NOT A STRICT
+      *    PARTITION OF STATES, SO THE 810/820 CONTROL BREAK BELOW
+      *    WOULD OTHERWISE BE ABLE TO CLOSE OUT AND LATER RE-OPEN THE
+      *    SAME STATE'S TOTAL IF THAT STATE'S ZIPS ARE NOT CONTIGUOUS.
+      *    A SIMPLE BUBBLE SORT IS USED SINCE WS-SUM-ENTRIES IS SMALL
+      *    (AT MOST 500) AND THIS RUNS ONCE PER LABEL RUN.
+      *-----------------------------------------------------------------
+       780-SORT-SUMMARY-TABLE.
+           MOVE 'Y' TO WS-SORT-SWAPPED-SW.
+           PERFORM 781-SORT-PASS
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-SUM-ENTRIES
+                   OR NOT SORT-SWAPPED.
+      *-----------------------------------------------------------------
+       781-SORT-PASS.
+           MOVE 'N' TO WS-SORT-SWAPPED-SW.
+           PERFORM 782-SORT-COMPARE-SWAP
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-SUM-ENTRIES - WS-SORT-I.
+      *-----------------------------------------------------------------
+       782-SORT-COMPARE-SWAP.
+           IF SUM-STATE(WS-SORT-J) > SUM-STATE(WS-SORT-J + 1)
+                   OR (SUM-STATE(WS-SORT-J) = SUM-STATE(WS-SORT-J + 1)
+                       AND SUM-ZIP5(WS-SORT-J) >
+                           SUM-ZIP5(WS-SORT-J + 1))
+               MOVE SUM-ENTRY(WS-SORT-J)      TO SUM-SORT-TEMP
+               MOVE SUM-ENTRY(WS-SORT-J + 1)  TO SUM-ENTRY(WS-SORT-J)
+               MOVE SUM-SORT-TEMP             TO
+                       SUM-ENTRY(WS-SORT-J + 1)
+               MOVE 'Y' TO WS-SORT-SWAPPED-SW
+           END-IF.
+      *-----------------------------------------------------------------
+      *    800-WRITE-SUMMARY-REPORT PRODUCES A STATE/ZIP CONTROL-BREAK
+      *    REPORT FROM THE TABLE 450-ACCUM-SUMMARY BUILT DURING THE RUN.
+      *    SUMMARY-TABLE IS WORKING-STORAGE ONLY, NOT CHECKPOINTED, SO
+      *    IT REFLECTS THIS INVOCATION ALONE.  ON A RESTARTED RUN
+      *    (WS-RESTART-SKIP > 0) THE LABELS ALREADY PRINTED BEFORE THE
+      *    ABEND ARE NOT RETALLIED HERE -- THEY WERE ALREADY REPORTED
+      *    ON THE PRE-ABEND INVOCATION'S OWN SUMMARY REPORT.  A WARNING
+      *    LINE IS WRITTEN BELOW SO THE OPERATOR KNOWS TO COMBINE THAT
+      *    EARLIER REPORT WITH THIS ONE FOR A COMPLETE RECONCILIATION,
+      *    RATHER THAN TREATING THIS REPORT AS THE WHOLE RUN'S TOTALS.
+      *-----------------------------------------------------------------
+       800-WRITE-SUMMARY-REPORT.
+           PERFORM 780-SORT-SUMMARY-TABLE.
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE SPACES TO WS-PREV-STATE.
+           MOVE ZERO   TO WS-STATE-SUBTOTAL.
+           MOVE ZERO   TO WS-GRAND-TOTAL.
+           IF WS-RESTART-SKIP > 0
+               MOVE SPACES TO SUMMARY-REC
+               STRING
+                   '*** RESTARTED RUN: TOTALS BELOW COVER ONLY '
+                                           DELIMITED BY SIZE
+                   'RECORDS PRINTED SINCE THE RESTART POINT.  '
+                                           DELIMITED BY SIZE
+                   'COMBINE WITH THE PRE-RESTART REPORT FOR THE '
+                                           DELIMITED BY SIZE
+                   'FULL RUN ***'          DELIMITED BY SIZE
+                   INTO SUMMARY-REC
+               END-STRING
+               WRITE SUMMARY-REC
+           END-IF.
+           PERFORM 810-WRITE-SUMMARY-LINE
+               VARYING SUM-IDX FROM 1 BY 1
+               UNTIL SUM-IDX > WS-SUM-ENTRIES.
+           IF WS-PREV-STATE NOT = SPACES
+               PERFORM 820-WRITE-STATE-TOTAL
+           END-IF.
+           MOVE SPACES TO SUMMARY-REC.
+           STRING
+               'GRAND TOTAL LABELS: '  DELIMITED BY SIZE
+               WS-GRAND-TOTAL          DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING.
+           WRITE SUMMARY-REC.
+           IF WS-SUM-OVERFLOW-CTR NOT = ZERO
+               MOVE SPACES TO SUMMARY-REC
+               STRING
+                   '*** WARNING: '             DELIMITED BY SIZE
+                   WS-SUM-OVERFLOW-CTR         DELIMITED BY SIZE
+                   ' STATE/ZIP COMBINATION(S) EXCEEDED THE '
+                                               DELIMITED BY SIZE
+                   'SUMMARY TABLE AND ARE NOT REFLECTED ABOVE ***'
+                                               DELIMITED BY SIZE
+                   INTO SUMMARY-REC
+               END-STRING
+               WRITE SUMMARY-REC
+           END-IF.
+           CLOSE SUMMARY-FILE.
+      *-----------------------------------------------------------------
+       810-WRITE-SUMMARY-LINE.
+           IF SUM-STATE(SUM-IDX) NOT = WS-PREV-STATE
+               IF WS-PREV-STATE NOT = SPACES
+                   PERFORM 820-WRITE-STATE-TOTAL
+               END-IF
+               MOVE SUM-STATE(SUM-IDX) TO WS-PREV-STATE
+               MOVE ZERO TO WS-STATE-SUBTOTAL
+               MOVE SPACES TO SUMMARY-REC
+               STRING
+                   'STATE: '           DELIMITED BY SIZE
+                   SUM-STATE(SUM-IDX)  DELIMITED BY SIZE
+                   INTO SUMMARY-REC
+               END-STRING
+               WRITE SUMMARY-REC
+           END-IF.
+           ADD SUM-COUNT(SUM-IDX) TO WS-STATE-SUBTOTAL.
+           ADD SUM-COUNT(SUM-IDX) TO WS-GRAND-TOTAL.
+           MOVE SPACES TO SUMMARY-REC.
+           STRING
+               '   ZIP '              DELIMITED BY SIZE
+               SUM-ZIP5(SUM-IDX)      DELIMITED BY SIZE
+               ' : '                  DELIMITED BY SIZE
+               SUM-COUNT(SUM-IDX)     DELIMITED BY SIZE
+               ' LABEL(S)'            DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING.
+           WRITE SUMMARY-REC.
+      *-----------------------------------------------------------------
+       820-WRITE-STATE-TOTAL.
+           MOVE SPACES TO SUMMARY-REC.
+           STRING
+               '  STATE TOTAL: '      DELIMITED BY SIZE
+               WS-STATE-SUBTOTAL      DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING.
+           WRITE SUMMARY-REC.
+      *-----------------------------------------------------------------
        END PROGRAM NGUYEN-P04-MAILING-LABELS.
